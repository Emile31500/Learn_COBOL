@@ -1,10 +1,84 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MAIN. 
+       PROGRAM-ID.  MAIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPART-FILE ASSIGN TO "APPARTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-FILE-APPART-NUMERO
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT BATCH-REPORT-FILE ASSIGN TO "BATCHREPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-REPORT-STATUS.
 
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  APPART-FILE.
+       01  APPART-RECORD.
+           05  WS-FILE-APPART-NUMERO       PIC 9(4).
+           05  WS-FILE-CARAC-APPARTEMENT   PIC 9(8)V99 OCCURS 6.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-NUMERO          PIC 9(8).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-CHAMP           PIC X(12).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-ANCIENNE        PIC X(15).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-NOUVELLE        PIC X(15).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  AUD-HORODATAGE      PIC X(14).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TRANS-TYPE          PIC X(1).
+           05  TRANS-NUMERO        PIC 9(4).
+           05  TRANS-PRIX          PIC 9(8).
+           05  TRANS-TAUX          PIC 9(1)V99.
+           05  TRANS-MENSUALITE    PIC 9(8).
+
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-REPORT-RECORD.
+           05  REP-TYPE            PIC X(1).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  REP-NUMERO          PIC 9(4).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  REP-STATUT          PIC X(9).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  REP-MESSAGE         PIC X(40).
+
        WORKING-STORAGE SECTION.
 
-       01  WS-PRIX             PIC 9(8) VALUE ZEROS. 
+       01  WS-FILE-STATUS      PIC X(2) VALUE ZEROS.
+       01  WS-AUDIT-FILE-STATUS PIC X(2) VALUE ZEROS.
+       01  WS-TRANSACTION-FILE-STATUS PIC X(2) VALUE ZEROS.
+       01  WS-BATCH-REPORT-STATUS     PIC X(2) VALUE ZEROS.
+       01  WS-MODE-CHOICE      PIC 9(1) VALUE ZEROS.
+       01  WS-BATCH-APPLIQUEES PIC 9(4) VALUE ZEROS.
+       01  WS-BATCH-REJETEES   PIC 9(4) VALUE ZEROS.
+       01  WS-CURRENT-DATE     PIC X(21) VALUE SPACES.
+       01  WS-AUD-NUMERO       PIC 9(8) VALUE ZEROS.
+       01  WS-AUD-CHAMP        PIC X(12) VALUE SPACES.
+       01  WS-AUD-ANCIENNE     PIC X(15) VALUE SPACES.
+       01  WS-AUD-NOUVELLE     PIC X(15) VALUE SPACES.
+       01  WS-PORTFOLIO-LOADED PIC X(1) VALUE 'N'.
+       01  WS-PORTFOLIO-FULL   PIC X(1) VALUE 'N'.
+       01  WS-SAVE-INDEX       PIC 9(4) VALUE ZEROS.
+
+       01  WS-PRIX             PIC 9(8) VALUE ZEROS.
        01  WS-CAPITAL          PIC 9(8) VALUE ZEROS. 
        01  WS-TAUX             PIC 9(1).99 VALUE ZEROS.
        01  WS-MENSUALITE       PIC 9(8) VALUE ZEROS. 
@@ -14,70 +88,352 @@
        01  WS-CONITUNER-AJOUT  PIC X(1) VALUE SPACES.
        01  WS-FORMATED-INT     PIC ZZ,ZZZ,ZZZ VALUE ZEROS. 
        01  WS-FORMATED-FLOAT   PIC ZZ,ZZZ,ZZZ.99 VALUE ZEROS.
-       01 WS-LIST-INDEX    PIC 9(2) VALUE 1.
+       01 WS-LIST-INDEX    PIC 9(4) VALUE 1.
+       01  WS-NB-APPARTEMENTS  PIC 9(4) VALUE ZEROS.
+       01  WS-APPART-TOEDIT    PIC 9(4) VALUE ZEROS.
+       01  WS-NEXT-APPART-ID   PIC 9(8) VALUE ZEROS.
        01  TABLEAU.
-           05  WS-LIST-APPARTEMENT OCCURS 64.
-               10  WS-CARAC-APPARTEMENT OCCURS 4.
-                   15 FILLER   PIC 9(8) VALUE ZEROS.
-                   15 FILLER   PIC 9(8) VALUE ZEROS.
-                   15 FILLER   PIC 9(1)V99 VALUE ZEROS.
-                   15 FILLER   PIC 9(8) VALUE ZEROS.
-           05  WS-APPART-TOEDIT    PIC 9(2) VALUE ZEROS.
+           05  WS-LIST-APPARTEMENT OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-NB-APPARTEMENTS.
+               10  WS-CARAC-APPARTEMENT PIC 9(8)V99 OCCURS 6
+                   VALUE ZEROS.
+
+       01  WS-TAUX-NUM         PIC 9(1)V99 VALUE ZEROS.
+       01  WS-TAUX-MENSUEL     PIC 9V9(6) VALUE ZEROS.
+       01  WS-UN-PLUS-TAUX     PIC 9V9(6) VALUE ZEROS.
+       01  WS-FACTEUR          PIC 9(12)V9(6) VALUE ZEROS.
+       01  WS-AMORT-NUMERATEUR    PIC 9(12)V9(6) VALUE ZEROS.
+       01  WS-AMORT-DENOMINATEUR  PIC 9(12)V9(6) VALUE ZEROS.
+       01  WS-MONTANT-MENSUEL  PIC 9(8)V99 VALUE ZEROS.
+
+       01  WS-SORT-KEY         PIC 9(1) VALUE ZEROS.
+       01  WS-FILTER-COL       PIC 9(1) VALUE ZEROS.
+       01  WS-FILTER-MIN       PIC 9(8)V99 VALUE ZEROS.
+       01  WS-FILTER-MAX       PIC 9(8)V99 VALUE ZEROS.
 
 
        PROCEDURE DIVISION.
 
+       START-PROGRAM.
+               DISPLAY "Mode d'exécution :" X'0A'
+                   " 1 : interactif" X'0A'
+                   " 2 : batch (fichier de transactions)".
+               ACCEPT WS-MODE-CHOICE.
+
+               IF WS-MODE-CHOICE = 2
+                   GO TO START-BATCH-MODE
+               END-IF.
+
+       END-START-PROGRAM.
+           GO TO START-MENU-CHOICE.
+
        START-MENU-CHOICE.
-               DISPLAY "Choisissez votre  option" X'0A' 
-                   " 1 : ajouter un nouvelle appartment" X'0A' 
-                   " 2 : consulter vos appartments" X'0A' 
-                   " 3 : Modifier un appartment".
+               IF WS-PORTFOLIO-LOADED = 'N'
+                   PERFORM LOAD-PORTFOLIO
+                   MOVE 'Y' TO WS-PORTFOLIO-LOADED
+               END-IF.
+
+               DISPLAY "Choisissez votre  option" X'0A'
+                   " 1 : ajouter un nouvelle appartment" X'0A'
+                   " 2 : consulter vos appartments" X'0A'
+                   " 3 : Modifier un appartment" X'0A'
+                   " 4 : Supprimer un appartment" X'0A'
+                   " 5 : Voir le récapitulatif du portefeuille" X'0A'
+                   " 6 : Voir l'échéancier d'un appartment".
                ACCEPT WS-MENU-CHOICE.
-               
+
                EVALUATE WS-MENU-CHOICE
                    WHEN 1
                        GO TO START-AJOUT-APPARTEMENT
                    WHEN 2
                        GO TO START-AFFICHER-APPARTEMENT
                    WHEN 3
-                       GO TO START-EDITER-APPARTEMENT   
+                       GO TO START-EDITER-APPARTEMENT
+                   WHEN 4
+                       GO TO START-SUPPRIMER-APPARTEMENT
+                   WHEN 5
+                       GO TO START-RECAPITULATIF-PORTFOLIO
+                   WHEN 6
+                       GO TO START-ECHEANCIER-APPARTEMENT
                    WHEN other
-                       DISPLAY WS-MENU-CHOICE
-                       STOP RUN
                        DISPLAY "Valeur invalide"
                        GO TO START-MENU-CHOICE
                END-EVALUATE.
 
-       END-MENU-CHOICE. 
+       END-MENU-CHOICE.
 
-       START-AJOUT-APPARTEMENT.
+       LOAD-PORTFOLIO.
+               MOVE 1 TO WS-LIST-INDEX.
+               MOVE ZEROS TO WS-NB-APPARTEMENTS.
+               MOVE ZEROS TO WS-NEXT-APPART-ID.
 
-               CALL 'FindFirstFreeIndex' USING 
-                   TABLEAU, 
-                   WS-LIST-INDEX.
+               OPEN INPUT APPART-FILE.
+               IF WS-FILE-STATUS = "35"
+                   OPEN OUTPUT APPART-FILE
+                   CLOSE APPART-FILE
+                   OPEN INPUT APPART-FILE
+               END-IF.
 
-               DISPLAY "Entrez le prix de votre appartement : ".
-               ACCEPT WS-PRIX.
-               MOVE WS-PRIX TO WS-CAPITAL.
+               READ APPART-FILE NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               END-READ.
+               PERFORM UNTIL WS-FILE-STATUS = "10"
+                   IF WS-FILE-APPART-NUMERO > WS-NB-APPARTEMENTS
+                       MOVE WS-FILE-APPART-NUMERO TO WS-NB-APPARTEMENTS
+                   END-IF
 
-               DISPLAY "Entrez le taux d'emprunt : ".
-               ACCEPT WS-TAUX.
+                   MOVE WS-FILE-CARAC-APPARTEMENT(1) TO
+                       WS-CARAC-APPARTEMENT(WS-FILE-APPART-NUMERO, 1)
+                   MOVE WS-FILE-CARAC-APPARTEMENT(2) TO
+                       WS-CARAC-APPARTEMENT(WS-FILE-APPART-NUMERO, 2)
+                   MOVE WS-FILE-CARAC-APPARTEMENT(3) TO
+                       WS-CARAC-APPARTEMENT(WS-FILE-APPART-NUMERO, 3)
+                   MOVE WS-FILE-CARAC-APPARTEMENT(4) TO
+                       WS-CARAC-APPARTEMENT(WS-FILE-APPART-NUMERO, 4)
+                   MOVE WS-FILE-CARAC-APPARTEMENT(5) TO
+                       WS-CARAC-APPARTEMENT(WS-FILE-APPART-NUMERO, 5)
+                   MOVE WS-FILE-CARAC-APPARTEMENT(6) TO
+                       WS-CARAC-APPARTEMENT(WS-FILE-APPART-NUMERO, 6)
 
-               DISPLAY "Entrez le nombre de mensualité : ".
-               ACCEPT WS-MENSUALITE.
+                   IF WS-FILE-APPART-NUMERO IS >= WS-LIST-INDEX
+                       COMPUTE WS-LIST-INDEX = WS-FILE-APPART-NUMERO + 1
+                   END-IF
+
+                   IF WS-CARAC-APPARTEMENT(WS-FILE-APPART-NUMERO, 6)
+                           >= WS-NEXT-APPART-ID
+                       COMPUTE WS-NEXT-APPART-ID = 1 +
+                           WS-CARAC-APPARTEMENT(WS-FILE-APPART-NUMERO,
+                               6)
+                   END-IF
+
+                   READ APPART-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FILE-STATUS
+                   END-READ
+               END-PERFORM.
+               CLOSE APPART-FILE.
+
+               IF WS-NEXT-APPART-ID = ZEROS
+                   MOVE 1 TO WS-NEXT-APPART-ID
+               END-IF.
+
+       END-LOAD-PORTFOLIO.
+
+       SAVE-APPARTEMENT-FILE.
+               MOVE WS-SAVE-INDEX TO WS-FILE-APPART-NUMERO.
+               MOVE WS-CARAC-APPARTEMENT(WS-SAVE-INDEX, 1) TO
+                   WS-FILE-CARAC-APPARTEMENT(1).
+               MOVE WS-CARAC-APPARTEMENT(WS-SAVE-INDEX, 2) TO
+                   WS-FILE-CARAC-APPARTEMENT(2).
+               MOVE WS-CARAC-APPARTEMENT(WS-SAVE-INDEX, 3) TO
+                   WS-FILE-CARAC-APPARTEMENT(3).
+               MOVE WS-CARAC-APPARTEMENT(WS-SAVE-INDEX, 4) TO
+                   WS-FILE-CARAC-APPARTEMENT(4).
+               MOVE WS-CARAC-APPARTEMENT(WS-SAVE-INDEX, 5) TO
+                   WS-FILE-CARAC-APPARTEMENT(5).
+               MOVE WS-CARAC-APPARTEMENT(WS-SAVE-INDEX, 6) TO
+                   WS-FILE-CARAC-APPARTEMENT(6).
+
+               OPEN I-O APPART-FILE.
+               IF WS-FILE-STATUS IS NOT = "00"
+                   DISPLAY "Erreur à l'ouverture du fichier"
+                       " appartement : " WS-FILE-STATUS
+               END-IF.
+               REWRITE APPART-RECORD
+                   INVALID KEY
+                       WRITE APPART-RECORD
+                           INVALID KEY
+                               DISPLAY "Erreur d'écriture appartement "
+                                   WS-SAVE-INDEX
+               END-REWRITE.
+               CLOSE APPART-FILE.
+
+       END-SAVE-APPARTEMENT-FILE.
+
+       SAVE-ALL-PORTFOLIO-FILE.
+               OPEN OUTPUT APPART-FILE.
+               IF WS-FILE-STATUS IS NOT = "00"
+                   DISPLAY "Erreur à l'ouverture du fichier"
+                       " appartement : " WS-FILE-STATUS
+               END-IF.
+               PERFORM VARYING WS-TEMP-INT FROM 1 BY 1
+                   UNTIL WS-TEMP-INT >= WS-LIST-INDEX
+
+                   MOVE WS-TEMP-INT TO WS-FILE-APPART-NUMERO
+                   MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT, 1) TO
+                       WS-FILE-CARAC-APPARTEMENT(1)
+                   MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT, 2) TO
+                       WS-FILE-CARAC-APPARTEMENT(2)
+                   MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT, 3) TO
+                       WS-FILE-CARAC-APPARTEMENT(3)
+                   MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT, 4) TO
+                       WS-FILE-CARAC-APPARTEMENT(4)
+                   MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT, 5) TO
+                       WS-FILE-CARAC-APPARTEMENT(5)
+                   MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT, 6) TO
+                       WS-FILE-CARAC-APPARTEMENT(6)
+                   WRITE APPART-RECORD
+
+               END-PERFORM.
+               CLOSE APPART-FILE.
+
+       END-SAVE-ALL-PORTFOLIO-FILE.
+
+       WRITE-AUDIT-LINE.
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
 
-               MOVE WS-PRIX TO 
+               MOVE WS-AUD-NUMERO TO AUD-NUMERO.
+               MOVE WS-AUD-CHAMP TO AUD-CHAMP.
+               MOVE WS-AUD-ANCIENNE TO AUD-ANCIENNE.
+               MOVE WS-AUD-NOUVELLE TO AUD-NOUVELLE.
+               MOVE WS-CURRENT-DATE(1:14) TO AUD-HORODATAGE.
+
+               OPEN EXTEND AUDIT-FILE.
+               IF WS-AUDIT-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF.
+               WRITE AUDIT-RECORD.
+               CLOSE AUDIT-FILE.
+
+       END-WRITE-AUDIT-LINE.
+
+       CALCULE-MENSUALITE-MONTANT.
+               MOVE ZEROS TO WS-MONTANT-MENSUEL.
+               IF WS-MENSUALITE > 0 AND WS-TAUX-NUM > 0
+                   COMPUTE WS-TAUX-MENSUEL = WS-TAUX-NUM / 12
+                   COMPUTE WS-UN-PLUS-TAUX = 1 + WS-TAUX-MENSUEL
+                   COMPUTE WS-FACTEUR =
+                       WS-UN-PLUS-TAUX ** WS-MENSUALITE
+                       ON SIZE ERROR
+                           DISPLAY "Erreur de calcul de la mensualité"
+                               " : taux/durée hors limites"
+                           MOVE ZEROS TO WS-FACTEUR
+                   END-COMPUTE
+
+                   IF WS-FACTEUR > ZEROS
+                       COMPUTE WS-AMORT-NUMERATEUR =
+                           WS-CAPITAL * WS-TAUX-MENSUEL * WS-FACTEUR
+                           ON SIZE ERROR
+                               DISPLAY "Erreur de calcul de la"
+                                   " mensualité : montant hors limites"
+                               MOVE ZEROS TO WS-AMORT-NUMERATEUR
+                       END-COMPUTE
+
+                       COMPUTE WS-AMORT-DENOMINATEUR =
+                           WS-FACTEUR - 1
+                           ON SIZE ERROR
+                               MOVE ZEROS TO WS-AMORT-DENOMINATEUR
+                       END-COMPUTE
+
+                       IF WS-AMORT-NUMERATEUR > ZEROS AND
+                           WS-AMORT-DENOMINATEUR > ZEROS
+                           COMPUTE WS-MONTANT-MENSUEL ROUNDED =
+                               WS-AMORT-NUMERATEUR /
+                               WS-AMORT-DENOMINATEUR
+                               ON SIZE ERROR
+                                   MOVE ZEROS TO WS-MONTANT-MENSUEL
+                           END-COMPUTE
+                       END-IF
+                   END-IF
+               END-IF.
+
+       END-CALCULE-MENSUALITE-MONTANT.
+
+       RECALCULER-ET-SAUVEGARDER-APPARTEMENT.
+               MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 1)
+                   TO WS-CAPITAL.
+               MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 3)
+                   TO WS-TAUX-NUM.
+               MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 4)
+                   TO WS-MENSUALITE.
+               PERFORM CALCULE-MENSUALITE-MONTANT.
+               MOVE WS-MONTANT-MENSUEL TO
+                   WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 5).
+
+               MOVE WS-APPART-TOEDIT TO WS-SAVE-INDEX.
+               PERFORM SAVE-APPARTEMENT-FILE.
+
+       END-RECALCULER-ET-SAUVEGARDER-APPARTEMENT.
+
+       ENREGISTRER-APPARTEMENT.
+               MOVE WS-PRIX TO
                WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 1).
-               MOVE WS-PRIX TO 
+               MOVE WS-PRIX TO
                WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 2).
-               MOVE WS-TAUX TO 
+               MOVE WS-TAUX TO
                WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 3).
-               MOVE WS-MENSUALITE TO 
+               MOVE WS-MENSUALITE TO
                WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 4).
-               
-               DISPLAY "Appartement n° "WS-LIST-INDEX " ajouté. " 
+
+               MOVE WS-PRIX TO WS-CAPITAL.
+               MOVE WS-TAUX TO WS-TAUX-NUM.
+               PERFORM CALCULE-MENSUALITE-MONTANT.
+               MOVE WS-MONTANT-MENSUEL TO
+               WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 5).
+
+               MOVE WS-NEXT-APPART-ID TO
+               WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 6).
+               ADD 1 TO WS-NEXT-APPART-ID.
+
+               MOVE WS-LIST-INDEX TO WS-SAVE-INDEX.
+               PERFORM SAVE-APPARTEMENT-FILE.
+
+       END-ENREGISTRER-APPARTEMENT.
+
+       START-AJOUT-APPARTEMENT.
+
+               CALL 'FindFirstFreeIndex' USING
+                   TABLEAU,
+                   WS-LIST-INDEX,
+                   WS-NB-APPARTEMENTS,
+                   WS-PORTFOLIO-FULL.
+
+               IF WS-PORTFOLIO-FULL = 'Y'
+                   DISPLAY "Portefeuille complet, impossible d'ajouter"
+                       " un nouvel appartement."
+                   GO TO START-MENU-CHOICE
+               END-IF.
+
+               IF WS-LIST-INDEX > WS-NB-APPARTEMENTS
+                   MOVE WS-LIST-INDEX TO WS-NB-APPARTEMENTS
+               END-IF.
+
+               MOVE ZEROS TO WS-PRIX.
+               PERFORM UNTIL WS-PRIX > 0
+                   DISPLAY "Entrez le prix de votre appartement : "
+                   ACCEPT WS-PRIX
+                   IF WS-PRIX = 0
+                       DISPLAY "Le prix doit être supérieur à 0"
+                   END-IF
+               END-PERFORM.
+               MOVE WS-PRIX TO WS-CAPITAL.
+
+               MOVE ZEROS TO WS-TAUX.
+               PERFORM UNTIL WS-TAUX >= 0.10 AND WS-TAUX <= 1.50
+                   DISPLAY "Entrez le taux d'emprunt : "
+                   ACCEPT WS-TAUX
+                   IF WS-TAUX < 0.10 OR WS-TAUX > 1.50
+                       DISPLAY "Le taux doit être compris entre"
+                           " 0.10 et 1.50"
+                   END-IF
+               END-PERFORM.
+
+               DISPLAY "Entrez le nombre de mensualité : ".
+               ACCEPT WS-MENSUALITE.
+
+               PERFORM ENREGISTRER-APPARTEMENT.
+
+               DISPLAY "Appartement n° "WS-LIST-INDEX " ajouté. "
                WITH NO ADVANCING.
-               add 1 TO WS-LIST-INDEX.
+               ADD 1 TO WS-LIST-INDEX
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-PORTFOLIO-FULL
+               END-ADD.
+               IF WS-PORTFOLIO-FULL = 'Y'
+                   DISPLAY X'0A' "Portefeuille complet." X'0A'
+                   GO TO START-MENU-CHOICE
+               END-IF.
                DISPLAY "Vous pouvez entrer l'appartement n° "
                    WS-LIST-INDEX X'0A'.
 
@@ -108,9 +464,51 @@
 
            DISPLAY X'0A'"Voici vos appartements : " X'0A'.
 
-           CALL 'PrintAppartmennts' USING 
-               TABLEAU, 
-               WS-LIST-INDEX.
+           MOVE 9 TO WS-SORT-KEY.
+           PERFORM UNTIL WS-SORT-KEY = 0 OR WS-SORT-KEY = 1
+               OR WS-SORT-KEY = 3
+
+               DISPLAY "Trier par : 0=aucun 1=prix 3=taux"
+               ACCEPT WS-SORT-KEY
+
+               IF WS-SORT-KEY IS NOT = 0 AND WS-SORT-KEY IS NOT = 1
+                   AND WS-SORT-KEY IS NOT = 3
+                   DISPLAY "Valeur invalide"
+               END-IF
+
+           END-PERFORM.
+
+           MOVE 9 TO WS-FILTER-COL.
+           PERFORM UNTIL WS-FILTER-COL = 0 OR WS-FILTER-COL = 1
+               OR WS-FILTER-COL = 3
+
+               DISPLAY "Filtrer sur : 0=aucun 1=prix 3=taux"
+               ACCEPT WS-FILTER-COL
+
+               IF WS-FILTER-COL IS NOT = 0 AND WS-FILTER-COL IS NOT = 1
+                   AND WS-FILTER-COL IS NOT = 3
+                   DISPLAY "Valeur invalide"
+               END-IF
+
+           END-PERFORM.
+
+           MOVE ZEROS TO WS-FILTER-MIN.
+           MOVE ZEROS TO WS-FILTER-MAX.
+           IF WS-FILTER-COL IS NOT = ZEROS
+               DISPLAY "Valeur minimum : "
+               ACCEPT WS-FILTER-MIN
+               DISPLAY "Valeur maximum : "
+               ACCEPT WS-FILTER-MAX
+           END-IF.
+
+           CALL 'PrintAppartmennts' USING
+               TABLEAU,
+               WS-LIST-INDEX,
+               WS-NB-APPARTEMENTS,
+               WS-SORT-KEY,
+               WS-FILTER-COL,
+               WS-FILTER-MIN,
+               WS-FILTER-MAX.
 
        END-AFFICHER-APPARTEMENT.
            GO TO START-MENU-CHOICE.
@@ -118,25 +516,40 @@
        START-EDITER-APPARTEMENT.
                
            DISPLAY X'0A'.
-           CALL 'PrintAppartmennts' USING 
-               TABLEAU, 
-               WS-LIST-INDEX.
+           MOVE ZEROS TO WS-SORT-KEY.
+           MOVE ZEROS TO WS-FILTER-COL.
+           MOVE ZEROS TO WS-FILTER-MIN.
+           MOVE ZEROS TO WS-FILTER-MAX.
+           CALL 'PrintAppartmennts' USING
+               TABLEAU,
+               WS-LIST-INDEX,
+               WS-NB-APPARTEMENTS,
+               WS-SORT-KEY,
+               WS-FILTER-COL,
+               WS-FILTER-MIN,
+               WS-FILTER-MAX.
+
+           IF WS-NB-APPARTEMENTS = ZEROS
+               DISPLAY "Aucun appartement enregistré." X'0A'
+               GO TO START-MENU-CHOICE
+           END-IF.
 
            MOVE ZEROS TO WS-APPART-TOEDIT.
-           PERFORM UNTIL WS-APPART-TOEDIT IS NOT = ZEROS AND 
-               WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 1) IS NOT = ZEROS
-               
+           PERFORM UNTIL WS-APPART-TOEDIT > ZEROS AND
+               WS-APPART-TOEDIT <= WS-NB-APPARTEMENTS
+
                DISPLAY "Quel appartement voulez éditer ? "
                ACCEPT WS-APPART-TOEDIT
 
-               IF WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 1) = ZEROS
+               IF WS-APPART-TOEDIT = ZEROS OR
+                   WS-APPART-TOEDIT > WS-NB-APPARTEMENTS
                    DISPLAY "Numéro de l'appartement invalide"
                    MOVE ZEROS TO WS-APPART-TOEDIT
                END-IF
 
            END-PERFORM.
 
-           MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 1) 
+           MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 1)
                TO WS-TEMP-INT.
            MOVE WS-TEMP-INT TO WS-FORMATED-INT.
            DISPLAY "Entrez le prix ou appuyez sur entrer pour conserver"
@@ -144,21 +557,51 @@
 
            ACCEPT WS-TEMP-INT.
            IF WS-TEMP-INT > 0
-               MOVE WS-TEMP-INT TO 
+               MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 6)
+                   TO WS-AUD-NUMERO
+               MOVE "PRIX" TO WS-AUD-CHAMP
+               MOVE WS-FORMATED-INT TO WS-AUD-ANCIENNE
+               MOVE WS-TEMP-INT TO WS-FORMATED-INT
+               MOVE WS-FORMATED-INT TO WS-AUD-NOUVELLE
+               PERFORM WRITE-AUDIT-LINE
+               MOVE WS-TEMP-INT TO
                WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 1)
+               MOVE WS-TEMP-INT TO
+               WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 2)
            END-IF.
-           
-           DISPLAY "Entrez le taux d'emprunt ou appuyez sur entrer" 
-              " pour conserver la valeur actuel ("
-              WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 3) ") :".
 
-           ACCEPT WS-TEMP-FLOAT.
+           MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 3)
+               TO WS-TEMP-FLOAT.
+           MOVE WS-TEMP-FLOAT TO WS-FORMATED-FLOAT.
+           MOVE 9.99 TO WS-TEMP-FLOAT.
+           PERFORM UNTIL WS-TEMP-FLOAT = ZEROS OR
+               (WS-TEMP-FLOAT >= 0.10 AND WS-TEMP-FLOAT <= 1.50)
+
+               DISPLAY "Entrez le taux d'emprunt ou appuyez sur entrer"
+                  " pour conserver la valeur actuel ("
+                  WS-FORMATED-FLOAT ") :"
+               ACCEPT WS-TEMP-FLOAT
+
+               IF WS-TEMP-FLOAT IS NOT = ZEROS AND
+                   (WS-TEMP-FLOAT < 0.10 OR WS-TEMP-FLOAT > 1.50)
+                   DISPLAY "Le taux doit être compris entre"
+                       " 0.10 et 1.50"
+               END-IF
+
+           END-PERFORM.
            IF WS-TEMP-FLOAT > 0
-               MOVE WS-TEMP-FLOAT TO 
+               MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 6)
+                   TO WS-AUD-NUMERO
+               MOVE "TAUX" TO WS-AUD-CHAMP
+               MOVE WS-FORMATED-FLOAT TO WS-AUD-ANCIENNE
+               MOVE WS-TEMP-FLOAT TO WS-FORMATED-FLOAT
+               MOVE WS-FORMATED-FLOAT TO WS-AUD-NOUVELLE
+               PERFORM WRITE-AUDIT-LINE
+               MOVE WS-TEMP-FLOAT TO
                WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 3)
            END-IF.
 
-           MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 4) 
+           MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 4)
                TO WS-TEMP-INT.
            MOVE WS-TEMP-INT TO WS-FORMATED-INT.
            DISPLAY "Entrez les mensualités ou appuyez sur entrer"
@@ -166,37 +609,410 @@
 
            ACCEPT WS-TEMP-INT.
            IF WS-TEMP-INT > 0
-               MOVE WS-TEMP-INT TO 
+               MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 6)
+                   TO WS-AUD-NUMERO
+               MOVE "MENSUALITES" TO WS-AUD-CHAMP
+               MOVE WS-FORMATED-INT TO WS-AUD-ANCIENNE
+               MOVE WS-TEMP-INT TO WS-FORMATED-INT
+               MOVE WS-FORMATED-INT TO WS-AUD-NOUVELLE
+               PERFORM WRITE-AUDIT-LINE
+               MOVE WS-TEMP-INT TO
                WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 4)
            END-IF.
 
+           PERFORM RECALCULER-ET-SAUVEGARDER-APPARTEMENT.
+
        END-EDITER-APPARTEMENT.
            GO TO START-MENU-CHOICE.
 
+       START-SUPPRIMER-APPARTEMENT.
+
+           DISPLAY X'0A'.
+           MOVE ZEROS TO WS-SORT-KEY.
+           MOVE ZEROS TO WS-FILTER-COL.
+           MOVE ZEROS TO WS-FILTER-MIN.
+           MOVE ZEROS TO WS-FILTER-MAX.
+           CALL 'PrintAppartmennts' USING
+               TABLEAU,
+               WS-LIST-INDEX,
+               WS-NB-APPARTEMENTS,
+               WS-SORT-KEY,
+               WS-FILTER-COL,
+               WS-FILTER-MIN,
+               WS-FILTER-MAX.
+
+           IF WS-NB-APPARTEMENTS = ZEROS
+               DISPLAY "Aucun appartement enregistré." X'0A'
+               GO TO START-MENU-CHOICE
+           END-IF.
+
+           MOVE ZEROS TO WS-APPART-TOEDIT.
+           PERFORM UNTIL WS-APPART-TOEDIT > ZEROS AND
+               WS-APPART-TOEDIT <= WS-NB-APPARTEMENTS
+
+               DISPLAY "Quel appartement voulez supprimer ? "
+               ACCEPT WS-APPART-TOEDIT
+
+               IF WS-APPART-TOEDIT = ZEROS OR
+                   WS-APPART-TOEDIT > WS-NB-APPARTEMENTS
+                   DISPLAY "Numéro de l'appartement invalide"
+                   MOVE ZEROS TO WS-APPART-TOEDIT
+               END-IF
+
+           END-PERFORM.
+
+           PERFORM SUPPRIMER-APPARTEMENT-PAR-INDEX.
+
+           DISPLAY "Appartement supprimé." X'0A'.
+
+       END-SUPPRIMER-APPARTEMENT.
+           GO TO START-MENU-CHOICE.
+
+       SUPPRIMER-APPARTEMENT-PAR-INDEX.
+           PERFORM VARYING WS-TEMP-INT FROM WS-APPART-TOEDIT BY 1
+               UNTIL WS-TEMP-INT >= WS-LIST-INDEX - 1
+
+               MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT + 1, 1) TO
+                   WS-CARAC-APPARTEMENT(WS-TEMP-INT, 1)
+               MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT + 1, 2) TO
+                   WS-CARAC-APPARTEMENT(WS-TEMP-INT, 2)
+               MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT + 1, 3) TO
+                   WS-CARAC-APPARTEMENT(WS-TEMP-INT, 3)
+               MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT + 1, 4) TO
+                   WS-CARAC-APPARTEMENT(WS-TEMP-INT, 4)
+               MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT + 1, 5) TO
+                   WS-CARAC-APPARTEMENT(WS-TEMP-INT, 5)
+               MOVE WS-CARAC-APPARTEMENT(WS-TEMP-INT + 1, 6) TO
+                   WS-CARAC-APPARTEMENT(WS-TEMP-INT, 6)
+
+           END-PERFORM.
+
+           IF WS-LIST-INDEX > 1
+               SUBTRACT 1 FROM WS-LIST-INDEX
+           END-IF.
+
+           MOVE ZEROS TO WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 1).
+           MOVE ZEROS TO WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 2).
+           MOVE ZEROS TO WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 3).
+           MOVE ZEROS TO WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 4).
+           MOVE ZEROS TO WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 5).
+           MOVE ZEROS TO WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 6).
+
+           IF WS-NB-APPARTEMENTS > 0
+               SUBTRACT 1 FROM WS-NB-APPARTEMENTS
+           END-IF.
+
+           PERFORM SAVE-ALL-PORTFOLIO-FILE.
+
+       END-SUPPRIMER-APPARTEMENT-PAR-INDEX.
+
+       START-RECAPITULATIF-PORTFOLIO.
+
+           DISPLAY X'0A'.
+           CALL 'PrintPortfolioSummary' USING
+               TABLEAU,
+               WS-NB-APPARTEMENTS.
+
+       END-RECAPITULATIF-PORTFOLIO.
+           GO TO START-MENU-CHOICE.
+
+       START-ECHEANCIER-APPARTEMENT.
+
+           DISPLAY X'0A'.
+           MOVE ZEROS TO WS-SORT-KEY.
+           MOVE ZEROS TO WS-FILTER-COL.
+           MOVE ZEROS TO WS-FILTER-MIN.
+           MOVE ZEROS TO WS-FILTER-MAX.
+           CALL 'PrintAppartmennts' USING
+               TABLEAU,
+               WS-LIST-INDEX,
+               WS-NB-APPARTEMENTS,
+               WS-SORT-KEY,
+               WS-FILTER-COL,
+               WS-FILTER-MIN,
+               WS-FILTER-MAX.
+
+           IF WS-NB-APPARTEMENTS = ZEROS
+               DISPLAY "Aucun appartement enregistré." X'0A'
+               GO TO START-MENU-CHOICE
+           END-IF.
+
+           MOVE ZEROS TO WS-APPART-TOEDIT.
+           PERFORM UNTIL WS-APPART-TOEDIT > ZEROS AND
+               WS-APPART-TOEDIT <= WS-NB-APPARTEMENTS
+
+               DISPLAY "Quel appartement voulez voir l'échéancier ? "
+               ACCEPT WS-APPART-TOEDIT
+
+               IF WS-APPART-TOEDIT = ZEROS OR
+                   WS-APPART-TOEDIT > WS-NB-APPARTEMENTS
+                   DISPLAY "Numéro de l'appartement invalide"
+                   MOVE ZEROS TO WS-APPART-TOEDIT
+               END-IF
+
+           END-PERFORM.
+
+           CALL 'PrintEcheancier' USING
+               TABLEAU,
+               WS-NB-APPARTEMENTS,
+               WS-APPART-TOEDIT.
+
+       END-ECHEANCIER-APPARTEMENT.
+           GO TO START-MENU-CHOICE.
+
+       START-BATCH-MODE.
+
+           PERFORM LOAD-PORTFOLIO.
+
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT BATCH-REPORT-FILE.
+           IF WS-BATCH-REPORT-STATUS IS NOT = "00"
+               DISPLAY "Erreur à l'ouverture du fichier de rapport"
+                   " batch : " WS-BATCH-REPORT-STATUS
+           END-IF.
+
+           MOVE ZEROS TO WS-BATCH-APPLIQUEES.
+           MOVE ZEROS TO WS-BATCH-REJETEES.
+
+           IF WS-TRANSACTION-FILE-STATUS = "35"
+               DISPLAY "Aucun fichier de transactions trouvé,"
+                   " aucune transaction à traiter."
+           ELSE
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END MOVE "10" TO WS-TRANSACTION-FILE-STATUS
+               END-READ
+
+               PERFORM UNTIL WS-TRANSACTION-FILE-STATUS = "10"
+
+                   PERFORM TRAITER-TRANSACTION
+
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-TRANSACTION-FILE-STATUS
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+           CLOSE BATCH-REPORT-FILE.
+
+           PERFORM SAVE-ALL-PORTFOLIO-FILE.
+
+           DISPLAY "Traitement batch terminé : "
+               WS-BATCH-APPLIQUEES " appliquée(s), "
+               WS-BATCH-REJETEES " rejetée(s)." X'0A'.
+
+       END-START-BATCH-MODE.
+           STOP RUN.
+
+       TRAITER-TRANSACTION.
+           EVALUATE TRANS-TYPE
+               WHEN 'A'
+                   PERFORM TRAITER-AJOUT-BATCH
+               WHEN 'E'
+                   PERFORM TRAITER-EDITION-BATCH
+               WHEN 'D'
+                   PERFORM TRAITER-SUPPRESSION-BATCH
+               WHEN OTHER
+                   MOVE TRANS-TYPE TO REP-TYPE
+                   MOVE TRANS-NUMERO TO REP-NUMERO
+                   MOVE "REJETEE" TO REP-STATUT
+                   MOVE "Type de transaction inconnu" TO REP-MESSAGE
+                   WRITE BATCH-REPORT-RECORD
+                   ADD 1 TO WS-BATCH-REJETEES
+           END-EVALUATE.
+
+       END-TRAITER-TRANSACTION.
+
+       TRAITER-AJOUT-BATCH.
+           MOVE 'A' TO REP-TYPE.
+           MOVE ZEROS TO REP-NUMERO.
+
+           IF TRANS-PRIX = ZEROS
+               MOVE "REJETEE" TO REP-STATUT
+               MOVE "Prix invalide (doit etre > 0)" TO REP-MESSAGE
+               WRITE BATCH-REPORT-RECORD
+               ADD 1 TO WS-BATCH-REJETEES
+           ELSE
+               IF TRANS-TAUX < 0.10 OR TRANS-TAUX > 1.50
+                   MOVE "REJETEE" TO REP-STATUT
+                   MOVE "Taux hors limites (0.10-1.50)" TO REP-MESSAGE
+                   WRITE BATCH-REPORT-RECORD
+                   ADD 1 TO WS-BATCH-REJETEES
+               ELSE
+                   CALL 'FindFirstFreeIndex' USING
+                       TABLEAU,
+                       WS-LIST-INDEX,
+                       WS-NB-APPARTEMENTS,
+                       WS-PORTFOLIO-FULL
+
+                   IF WS-PORTFOLIO-FULL = 'Y'
+                       MOVE "REJETEE" TO REP-STATUT
+                       MOVE "Portefeuille complet" TO REP-MESSAGE
+                       WRITE BATCH-REPORT-RECORD
+                       ADD 1 TO WS-BATCH-REJETEES
+                   ELSE
+                       IF WS-LIST-INDEX > WS-NB-APPARTEMENTS
+                           MOVE WS-LIST-INDEX TO WS-NB-APPARTEMENTS
+                       END-IF
+
+                       MOVE TRANS-PRIX TO WS-PRIX
+                       MOVE TRANS-TAUX TO WS-TAUX
+                       MOVE TRANS-MENSUALITE TO WS-MENSUALITE
+                       PERFORM ENREGISTRER-APPARTEMENT
+
+                       MOVE WS-LIST-INDEX TO REP-NUMERO
+                       MOVE "APPLIQUEE" TO REP-STATUT
+                       MOVE "Appartement ajoute" TO REP-MESSAGE
+                       WRITE BATCH-REPORT-RECORD
+                       ADD 1 TO WS-BATCH-APPLIQUEES
+
+                       ADD 1 TO WS-LIST-INDEX
+                           ON SIZE ERROR
+                               MOVE 'Y' TO WS-PORTFOLIO-FULL
+                       END-ADD
+                   END-IF
+               END-IF
+           END-IF.
+
+       END-TRAITER-AJOUT-BATCH.
+
+       TRAITER-EDITION-BATCH.
+           MOVE 'E' TO REP-TYPE.
+           MOVE TRANS-NUMERO TO REP-NUMERO.
+
+           IF TRANS-NUMERO = ZEROS OR TRANS-NUMERO > WS-NB-APPARTEMENTS
+               MOVE "REJETEE" TO REP-STATUT
+               MOVE "Numero d'appartement invalide" TO REP-MESSAGE
+               WRITE BATCH-REPORT-RECORD
+               ADD 1 TO WS-BATCH-REJETEES
+           ELSE
+               IF TRANS-TAUX > ZEROS AND
+                   (TRANS-TAUX < 0.10 OR TRANS-TAUX > 1.50)
+                   MOVE "REJETEE" TO REP-STATUT
+                   MOVE "Taux hors limites (0.10-1.50)" TO REP-MESSAGE
+                   WRITE BATCH-REPORT-RECORD
+                   ADD 1 TO WS-BATCH-REJETEES
+               ELSE
+               MOVE TRANS-NUMERO TO WS-APPART-TOEDIT
+
+               IF TRANS-PRIX > ZEROS
+                   MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 6)
+                   TO WS-AUD-NUMERO
+                   MOVE "PRIX" TO WS-AUD-CHAMP
+                   MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 1)
+                       TO WS-TEMP-INT
+                   MOVE WS-TEMP-INT TO WS-FORMATED-INT
+                   MOVE WS-FORMATED-INT TO WS-AUD-ANCIENNE
+                   MOVE TRANS-PRIX TO WS-FORMATED-INT
+                   MOVE WS-FORMATED-INT TO WS-AUD-NOUVELLE
+                   PERFORM WRITE-AUDIT-LINE
+                   MOVE TRANS-PRIX TO
+                       WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 1)
+                   MOVE TRANS-PRIX TO
+                       WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 2)
+               END-IF
+
+               IF TRANS-TAUX > ZEROS
+                   MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 6)
+                   TO WS-AUD-NUMERO
+                   MOVE "TAUX" TO WS-AUD-CHAMP
+                   MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 3)
+                       TO WS-TEMP-FLOAT
+                   MOVE WS-TEMP-FLOAT TO WS-FORMATED-FLOAT
+                   MOVE WS-FORMATED-FLOAT TO WS-AUD-ANCIENNE
+                   MOVE TRANS-TAUX TO WS-FORMATED-FLOAT
+                   MOVE WS-FORMATED-FLOAT TO WS-AUD-NOUVELLE
+                   PERFORM WRITE-AUDIT-LINE
+                   MOVE TRANS-TAUX TO
+                       WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 3)
+               END-IF
+
+               IF TRANS-MENSUALITE > ZEROS
+                   MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 6)
+                   TO WS-AUD-NUMERO
+                   MOVE "MENSUALITES" TO WS-AUD-CHAMP
+                   MOVE WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 4)
+                       TO WS-TEMP-INT
+                   MOVE WS-TEMP-INT TO WS-FORMATED-INT
+                   MOVE WS-FORMATED-INT TO WS-AUD-ANCIENNE
+                   MOVE TRANS-MENSUALITE TO WS-FORMATED-INT
+                   MOVE WS-FORMATED-INT TO WS-AUD-NOUVELLE
+                   PERFORM WRITE-AUDIT-LINE
+                   MOVE TRANS-MENSUALITE TO
+                       WS-CARAC-APPARTEMENT(WS-APPART-TOEDIT, 4)
+               END-IF
+
+               PERFORM RECALCULER-ET-SAUVEGARDER-APPARTEMENT
+
+               MOVE "APPLIQUEE" TO REP-STATUT
+               MOVE "Appartement modifie" TO REP-MESSAGE
+               WRITE BATCH-REPORT-RECORD
+               ADD 1 TO WS-BATCH-APPLIQUEES
+               END-IF
+           END-IF.
+
+       END-TRAITER-EDITION-BATCH.
+
+       TRAITER-SUPPRESSION-BATCH.
+           MOVE 'D' TO REP-TYPE.
+           MOVE TRANS-NUMERO TO REP-NUMERO.
+
+           IF TRANS-NUMERO = ZEROS OR TRANS-NUMERO > WS-NB-APPARTEMENTS
+               MOVE "REJETEE" TO REP-STATUT
+               MOVE "Numero d'appartement invalide" TO REP-MESSAGE
+               WRITE BATCH-REPORT-RECORD
+               ADD 1 TO WS-BATCH-REJETEES
+           ELSE
+               MOVE TRANS-NUMERO TO WS-APPART-TOEDIT
+               PERFORM SUPPRIMER-APPARTEMENT-PAR-INDEX
+
+               MOVE "APPLIQUEE" TO REP-STATUT
+               MOVE "Appartement supprime" TO REP-MESSAGE
+               WRITE BATCH-REPORT-RECORD
+               ADD 1 TO WS-BATCH-APPLIQUEES
+           END-IF.
+
+       END-TRAITER-SUPPRESSION-BATCH.
 
            STOP RUN.
 
        END PROGRAM MAIN.
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  FindFirstFreeIndex. 
-       
+       PROGRAM-ID.  FindFirstFreeIndex.
+
        DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
        LINKAGE SECTION.
-       
+
+       01  WS-NB-APPARTEMENTS  PIC 9(4) VALUE ZEROS.
        01  TABLEAU.
-           05 WS-LIST-APPARTEMENT OCCURS 64.
-               10  WS-CARAC-APPARTEMENT OCCURS 4.
-                   15 FILLER   PIC 9(8) VALUE ZEROS.
-                   15 FILLER   PIC 9(8) VALUE ZEROS.
-                   15 FILLER   PIC 9(1)V99 VALUE ZEROS.
-                   15 FILLER   PIC 9(8) VALUE ZEROS.
-       01  WS-LIST-INDEX    PIC 9(2) VALUE 1.
-
-       PROCEDURE DIVISION USING TABLEAU, WS-LIST-INDEX.
-           PERFORM UNTIL WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 1) = ZERO
-              ADD 1 TO WS-LIST-INDEX
-           END-PERFORM
+           05 WS-LIST-APPARTEMENT OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-NB-APPARTEMENTS.
+               10  WS-CARAC-APPARTEMENT PIC 9(8)V99 OCCURS 6
+                   VALUE ZEROS.
+       01  WS-LIST-INDEX    PIC 9(4) VALUE 1.
+       01  WS-PORTFOLIO-FULL   PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION USING TABLEAU, WS-LIST-INDEX,
+           WS-NB-APPARTEMENTS, WS-PORTFOLIO-FULL.
+
+      * SUPPRIMER-APPARTEMENT-PAR-INDEX never leaves holes (it shifts
+      * later slots down), so the first free slot is always
+      * WS-NB-APPARTEMENTS + 1 and no scan is needed here - just the
+      * bounds check against the table's 9999-slot ceiling.
+           IF WS-NB-APPARTEMENTS >= 9999
+               MOVE 9999 TO WS-LIST-INDEX
+               MOVE 'Y' TO WS-PORTFOLIO-FULL
+           ELSE
+               COMPUTE WS-LIST-INDEX = WS-NB-APPARTEMENTS + 1
+               MOVE 'N' TO WS-PORTFOLIO-FULL
+           END-IF.
+
            EXIT PROGRAM.
        END PROGRAM FindFirstFreeIndex.
 
@@ -208,49 +1024,291 @@
        WORKING-STORAGE SECTION.
        01  WS-TEMP-INT         PIC 9(8) VALUE ZEROS.
        01  WS-TEMP-FLOAT       PIC 9(8)V99 VALUE ZEROS.
-       01  WS-FORMATED-INT     PIC ZZ,ZZZ,ZZZ VALUE ZEROS. 
+       01  WS-FORMATED-INT     PIC ZZ,ZZZ,ZZZ VALUE ZEROS.
        01  WS-FORMATED-FLOAT   PIC ZZ,ZZZ,ZZZ.99 VALUE ZEROS.
+       01  WS-SCAN-POS         PIC 9(4) VALUE ZEROS.
+       01  WS-SORT-COUNT       PIC 9(4) VALUE ZEROS.
+       01  WS-SORT-I           PIC 9(4) VALUE ZEROS.
+       01  WS-SORT-J           PIC 9(4) VALUE ZEROS.
+       01  WS-SORT-TEMP        PIC 9(4) VALUE ZEROS.
+       01  WS-PASSES-FILTER    PIC X(1) VALUE 'N'.
+       01  WS-NB-APPARTEMENTS-WS PIC 9(4) VALUE ZEROS.
+       01  WS-SORT-INDEX-ARRAY.
+           05 WS-SORT-INDEX OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-NB-APPARTEMENTS-WS
+                   PIC 9(4) VALUE ZEROS.
 
        LINKAGE SECTION.
-       
+
+       01  WS-NB-APPARTEMENTS  PIC 9(4) VALUE ZEROS.
        01  TABLEAU.
-           05 WS-LIST-APPARTEMENT OCCURS 64.
-               10  WS-CARAC-APPARTEMENT OCCURS 4.
-                   15 FILLER   PIC 9(8) VALUE ZEROS.
-                   15 FILLER   PIC 9(8) VALUE ZEROS.
-                   15 FILLER   PIC 9(1)V99 VALUE ZEROS.
-                   15 FILLER   PIC 9(8) VALUE ZEROS.
-       01  WS-LIST-INDEX    PIC 9(2) VALUE 1.
+           05 WS-LIST-APPARTEMENT OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-NB-APPARTEMENTS.
+               10  WS-CARAC-APPARTEMENT PIC 9(8)V99 OCCURS 6
+                   VALUE ZEROS.
+       01  WS-LIST-INDEX    PIC 9(4) VALUE 1.
+       01  WS-SORT-KEY      PIC 9(1) VALUE ZEROS.
+       01  WS-FILTER-COL    PIC 9(1) VALUE ZEROS.
+       01  WS-FILTER-MIN    PIC 9(8)V99 VALUE ZEROS.
+       01  WS-FILTER-MAX    PIC 9(8)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION USING TABLEAU, WS-LIST-INDEX,
+           WS-NB-APPARTEMENTS, WS-SORT-KEY, WS-FILTER-COL,
+           WS-FILTER-MIN, WS-FILTER-MAX.
+
+           MOVE WS-NB-APPARTEMENTS TO WS-NB-APPARTEMENTS-WS.
+
+           MOVE ZEROS TO WS-SORT-COUNT.
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > WS-NB-APPARTEMENTS
+
+               MOVE 'N' TO WS-PASSES-FILTER
+               IF WS-FILTER-COL = ZEROS
+                   MOVE 'Y' TO WS-PASSES-FILTER
+               ELSE
+                   IF WS-CARAC-APPARTEMENT(WS-SCAN-POS, WS-FILTER-COL)
+                           >= WS-FILTER-MIN
+                       AND WS-CARAC-APPARTEMENT(WS-SCAN-POS,
+                           WS-FILTER-COL) <= WS-FILTER-MAX
+                       MOVE 'Y' TO WS-PASSES-FILTER
+                   END-IF
+               END-IF
+
+               IF WS-PASSES-FILTER = 'Y'
+                   ADD 1 TO WS-SORT-COUNT
+                   MOVE WS-SCAN-POS TO WS-SORT-INDEX(WS-SORT-COUNT)
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-SORT-KEY IS NOT = ZEROS AND WS-SORT-COUNT > 1
+               PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-SORT-COUNT
 
-       PROCEDURE DIVISION USING TABLEAU, WS-LIST-INDEX.
+                   PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > WS-SORT-COUNT - WS-SORT-I
 
-           MOVE 1 TO WS-LIST-INDEX.
-           PERFORM UNTIL WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 1) = ZEROS
+                       IF WS-CARAC-APPARTEMENT(
+                               WS-SORT-INDEX(WS-SORT-J), WS-SORT-KEY)
+                           > WS-CARAC-APPARTEMENT(
+                               WS-SORT-INDEX(WS-SORT-J + 1),
+                               WS-SORT-KEY)
+
+                           MOVE WS-SORT-INDEX(WS-SORT-J) TO WS-SORT-TEMP
+                           MOVE WS-SORT-INDEX(WS-SORT-J + 1)
+                               TO WS-SORT-INDEX(WS-SORT-J)
+                           MOVE WS-SORT-TEMP
+                               TO WS-SORT-INDEX(WS-SORT-J + 1)
+                       END-IF
+
+                   END-PERFORM
+
+               END-PERFORM
+           END-IF.
+
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > WS-SORT-COUNT
+
+               MOVE WS-SORT-INDEX(WS-SCAN-POS) TO WS-LIST-INDEX
 
                MOVE WS-LIST-INDEX TO WS-TEMP-INT
                MOVE WS-TEMP-INT TO WS-FORMATED-INT
                DISPLAY "Appartement n° " WS-FORMATED-INT " :"
-           
+
                MOVE WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 1)
                    TO WS-TEMP-INT
                MOVE WS-TEMP-INT TO WS-FORMATED-INT
                DISPLAY " - Prix : " WS-FORMATED-INT
-           
+
                MOVE WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 2)
                    TO WS-TEMP-INT
                MOVE WS-TEMP-INT TO WS-FORMATED-INT
-               DISPLAY " - Capital restant dû : " WS-FORMATED-INT X'0A'
-               " - Taux d'emprunt : "
-                WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 3) X'0A'
+               DISPLAY " - Capital restant dû : " WS-FORMATED-INT
+
+               MOVE WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 3)
+                   TO WS-TEMP-FLOAT
+               MOVE WS-TEMP-FLOAT TO WS-FORMATED-FLOAT
+               DISPLAY " - Taux d'emprunt : " WS-FORMATED-FLOAT X'0A'
 
                MOVE WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 4)
                    TO WS-TEMP-INT
                MOVE WS-TEMP-INT TO WS-FORMATED-INT
-               DISPLAY " - Mensualités : " WS-FORMATED-INT X'0A'
-           
-               ADD 1 TO WS-LIST-INDEX
+               DISPLAY " - Mensualités : " WS-FORMATED-INT
+
+               MOVE WS-CARAC-APPARTEMENT(WS-LIST-INDEX, 5)
+                   TO WS-TEMP-FLOAT
+               MOVE WS-TEMP-FLOAT TO WS-FORMATED-FLOAT
+               DISPLAY " - Montant de la mensualité : "
+                   WS-FORMATED-FLOAT X'0A'
 
            END-PERFORM.
 
+           COMPUTE WS-LIST-INDEX = WS-NB-APPARTEMENTS + 1.
+
            EXIT PROGRAM.
        END PROGRAM PrintAppartmennts.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PrintPortfolioSummary.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TEMP-INT         PIC 9(8) VALUE ZEROS.
+       01  WS-FORMATED-INT     PIC ZZ,ZZZ,ZZZ VALUE ZEROS.
+       01  WS-FORMATED-FLOAT   PIC ZZ,ZZZ,ZZZ.99 VALUE ZEROS.
+       01  WS-FORMATED-SOMME   PIC Z(3),ZZZ,ZZZ,ZZZ.99 VALUE ZEROS.
+       01  WS-SCAN-INDEX       PIC 9(4) VALUE ZEROS.
+       01  WS-NB-ACTIFS        PIC 9(4) VALUE ZEROS.
+       01  WS-SOMME-PRIX       PIC 9(12)V99 VALUE ZEROS.
+       01  WS-SOMME-CAPITAL    PIC 9(12)V99 VALUE ZEROS.
+       01  WS-SOMME-TAUX-PONDERE PIC 9(12)V9(6) VALUE ZEROS.
+       01  WS-TAUX-MOYEN       PIC 9(1)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+
+       01  WS-NB-APPARTEMENTS  PIC 9(4) VALUE ZEROS.
+       01  TABLEAU.
+           05 WS-LIST-APPARTEMENT OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-NB-APPARTEMENTS.
+               10  WS-CARAC-APPARTEMENT PIC 9(8)V99 OCCURS 6
+                   VALUE ZEROS.
+
+       PROCEDURE DIVISION USING TABLEAU, WS-NB-APPARTEMENTS.
+
+           MOVE ZEROS TO WS-NB-ACTIFS.
+           MOVE ZEROS TO WS-SOMME-PRIX.
+           MOVE ZEROS TO WS-SOMME-CAPITAL.
+           MOVE ZEROS TO WS-SOMME-TAUX-PONDERE.
+
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+               UNTIL WS-SCAN-INDEX > WS-NB-APPARTEMENTS
+
+               IF WS-CARAC-APPARTEMENT(WS-SCAN-INDEX, 1) > ZEROS
+                   ADD 1 TO WS-NB-ACTIFS
+                   ADD WS-CARAC-APPARTEMENT(WS-SCAN-INDEX, 1)
+                       TO WS-SOMME-PRIX
+                   ADD WS-CARAC-APPARTEMENT(WS-SCAN-INDEX, 2)
+                       TO WS-SOMME-CAPITAL
+                   COMPUTE WS-SOMME-TAUX-PONDERE =
+                       WS-SOMME-TAUX-PONDERE +
+                       WS-CARAC-APPARTEMENT(WS-SCAN-INDEX, 3) *
+                       WS-CARAC-APPARTEMENT(WS-SCAN-INDEX, 2)
+               END-IF
+
+           END-PERFORM.
+
+           MOVE ZEROS TO WS-TAUX-MOYEN.
+           IF WS-SOMME-CAPITAL > ZEROS
+               COMPUTE WS-TAUX-MOYEN ROUNDED =
+                   WS-SOMME-TAUX-PONDERE / WS-SOMME-CAPITAL
+           END-IF.
+
+           MOVE WS-NB-ACTIFS TO WS-TEMP-INT.
+           MOVE WS-TEMP-INT TO WS-FORMATED-INT.
+           DISPLAY "Récapitulatif du portefeuille :" X'0A'
+               " - Nombre d'appartements : " WS-FORMATED-INT.
+
+           MOVE WS-SOMME-PRIX TO WS-FORMATED-SOMME.
+           DISPLAY " - Somme des prix d'achat : " WS-FORMATED-SOMME.
+
+           MOVE WS-SOMME-CAPITAL TO WS-FORMATED-SOMME.
+           DISPLAY " - Somme du capital restant dû : "
+               WS-FORMATED-SOMME.
+
+           MOVE WS-TAUX-MOYEN TO WS-FORMATED-FLOAT.
+           DISPLAY " - Taux d'emprunt moyen pondéré : "
+               WS-FORMATED-FLOAT X'0A'.
+
+           EXIT PROGRAM.
+       END PROGRAM PrintPortfolioSummary.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PrintEcheancier.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FORMATED-INT     PIC ZZ,ZZZ,ZZZ VALUE ZEROS.
+       01  WS-FORMATED-FLOAT   PIC ZZ,ZZZ,ZZZ.99 VALUE ZEROS.
+       01  WS-TAUX-NUM         PIC 9(1)V99 VALUE ZEROS.
+       01  WS-TAUX-MENSUEL     PIC 9V9(6) VALUE ZEROS.
+       01  WS-NB-MENSUALITES   PIC 9(4) VALUE ZEROS.
+       01  WS-MOIS             PIC 9(4) VALUE ZEROS.
+       01  WS-MONTANT-MENSUEL  PIC 9(8)V99 VALUE ZEROS.
+       01  WS-CAPITAL-RESTANT  PIC 9(12)V99 VALUE ZEROS.
+       01  WS-INTERET-MOIS     PIC 9(8)V99 VALUE ZEROS.
+       01  WS-CAPITAL-AMORTI   PIC 9(8)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+
+       01  WS-NB-APPARTEMENTS  PIC 9(4) VALUE ZEROS.
+       01  TABLEAU.
+           05 WS-LIST-APPARTEMENT OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-NB-APPARTEMENTS.
+               10  WS-CARAC-APPARTEMENT PIC 9(8)V99 OCCURS 6
+                   VALUE ZEROS.
+       01  WS-APPART-NUMERO    PIC 9(4) VALUE ZEROS.
+
+       PROCEDURE DIVISION USING TABLEAU, WS-NB-APPARTEMENTS,
+               WS-APPART-NUMERO.
+
+           MOVE WS-CARAC-APPARTEMENT(WS-APPART-NUMERO, 2)
+               TO WS-CAPITAL-RESTANT.
+           MOVE WS-CARAC-APPARTEMENT(WS-APPART-NUMERO, 3)
+               TO WS-TAUX-NUM.
+           MOVE WS-CARAC-APPARTEMENT(WS-APPART-NUMERO, 4)
+               TO WS-NB-MENSUALITES.
+           MOVE WS-CARAC-APPARTEMENT(WS-APPART-NUMERO, 5)
+               TO WS-MONTANT-MENSUEL.
+
+           MOVE ZEROS TO WS-TAUX-MENSUEL.
+           IF WS-TAUX-NUM > ZEROS
+               COMPUTE WS-TAUX-MENSUEL = WS-TAUX-NUM / 12
+           END-IF.
+
+           MOVE WS-APPART-NUMERO TO WS-FORMATED-INT.
+           DISPLAY X'0A' "Échéancier de l'appartement n° "
+               WS-FORMATED-INT X'0A'.
+
+           IF WS-MONTANT-MENSUEL = ZEROS OR WS-NB-MENSUALITES = ZEROS
+               DISPLAY "Aucune mensualité calculée pour cet"
+                   " appartement." X'0A'
+           ELSE
+               DISPLAY "Mois    Intérêt     Capital amorti"
+                   "     Capital restant dû"
+
+               PERFORM VARYING WS-MOIS FROM 1 BY 1
+                   UNTIL WS-MOIS > WS-NB-MENSUALITES
+                       OR WS-CAPITAL-RESTANT <= ZEROS
+
+                   COMPUTE WS-INTERET-MOIS ROUNDED =
+                       WS-CAPITAL-RESTANT * WS-TAUX-MENSUEL
+                   COMPUTE WS-CAPITAL-AMORTI ROUNDED =
+                       WS-MONTANT-MENSUEL - WS-INTERET-MOIS
+
+                   IF WS-CAPITAL-AMORTI > WS-CAPITAL-RESTANT
+                       MOVE WS-CAPITAL-RESTANT TO WS-CAPITAL-AMORTI
+                   END-IF
+
+                   SUBTRACT WS-CAPITAL-AMORTI FROM WS-CAPITAL-RESTANT
+
+                   MOVE WS-MOIS TO WS-FORMATED-INT
+                   DISPLAY WS-FORMATED-INT "  " WITH NO ADVANCING
+
+                   MOVE WS-INTERET-MOIS TO WS-FORMATED-FLOAT
+                   DISPLAY WS-FORMATED-FLOAT "  " WITH NO ADVANCING
+
+                   MOVE WS-CAPITAL-AMORTI TO WS-FORMATED-FLOAT
+                   DISPLAY WS-FORMATED-FLOAT "  " WITH NO ADVANCING
+
+                   MOVE WS-CAPITAL-RESTANT TO WS-FORMATED-FLOAT
+                   DISPLAY WS-FORMATED-FLOAT
+
+               END-PERFORM
+
+               DISPLAY X'0A'
+           END-IF.
+
+           EXIT PROGRAM.
+       END PROGRAM PrintEcheancier.
